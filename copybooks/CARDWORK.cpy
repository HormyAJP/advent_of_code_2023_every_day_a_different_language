@@ -0,0 +1,23 @@
+      *> Shared working-storage fields derived from a CARDREC record
+      *> during parsing (req 006): the split-out winning/your-number
+      *> strings and the winning-numbers table built from them. Kept
+      *> separate from CARDREC since these aren't part of the physical
+      *> file record - they're intermediate working storage that every
+      *> card-scoring program needs to rebuild the same way.
+       01  WS-LINE-WINNING-NUMBERS PIC X(100).
+       01  WS-LINE-YOUR-NUMBERS PIC X(100).
+
+      *> Input data has length 219 so assigning enough room for a 4 digit number.
+       01  WS-NUM-WINNING_NUMBERS PIC 9(4).
+       01  WS-TABLE-WINNING-NUMBERS.
+           05  WINNING-NUMBER PIC 9(3) OCCURS 0 TO 1000 TIMES
+                   DEPENDING ON WS-NUM-WINNING_NUMBERS.
+
+      *> Intermediate fields for the shared colon/pipe shape-validation
+      *> paragraph in CARDCHK.cpy (req 009 reconciliation) - same
+      *> "don't hand-copy this twice" rationale as the rest of this
+      *> copybook.
+       01  WS-LINE-REJECTED PIC X(3) VALUE 'NO'.
+       01  WS-UNSTRING-FIELD-COUNT PIC 9(2) VALUE ZERO.
+       01  WS-LINE-START PIC X(10).
+       01  WS-REST-OF-STRING PIC X(100).
