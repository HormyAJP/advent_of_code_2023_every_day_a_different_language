@@ -0,0 +1,45 @@
+      *> Shared colon/pipe shape-validation for a raw card line (req 009
+      *> reconciliation): AOC_DAY4's PROCESS-LINE and AOC_D4VAL's
+      *> VALIDATE-LINE both need to agree on exactly what counts as a
+      *> malformed line, so the check lives here instead of two
+      *> hand-copied versions that can drift apart - same rationale as
+      *> the CARDREC/CARDWORK split in req 006. Sets WS-LINE-REJECTED
+      *> and, when rejected, WS-REJECT-REASON-CODE; leaves
+      *> WS-LINE-WINNING-NUMBERS/WS-LINE-YOUR-NUMBERS populated on
+      *> success for the caller to go on and score or pass through.
+       VALIDATE-CARD-LINE.
+           MOVE 'NO' TO WS-LINE-REJECTED.
+
+           *> TALLYING IN catches the common malformed case (no ":"
+           *> present at all, so WS-REST-OF-STRING is left holding
+           *> whatever the previous record put there) - a plain ON
+           *> OVERFLOW never fires for that case since it only covers
+           *> having MORE fields than the INTO list can hold.
+           SET WS-UNSTRING-FIELD-COUNT TO ZERO.
+           UNSTRING WS-SCRATCH-CARD-LINE DELIMITED BY ":"
+               INTO WS-LINE-START WS-REST-OF-STRING
+                   TALLYING IN WS-UNSTRING-FIELD-COUNT
+                   ON OVERFLOW
+                       MOVE 'YES' TO WS-LINE-REJECTED
+                       MOVE "ECLN" TO WS-REJECT-REASON-CODE
+           END-UNSTRING.
+
+           IF WS-LINE-REJECTED = 'NO' AND WS-UNSTRING-FIELD-COUNT < 2
+               MOVE 'YES' TO WS-LINE-REJECTED
+               MOVE "MCLN" TO WS-REJECT-REASON-CODE
+           END-IF.
+
+           IF WS-LINE-REJECTED = 'NO'
+               SET WS-UNSTRING-FIELD-COUNT TO ZERO
+               UNSTRING WS-REST-OF-STRING DELIMITED BY "|"
+                   INTO WS-LINE-WINNING-NUMBERS WS-LINE-YOUR-NUMBERS
+                       TALLYING IN WS-UNSTRING-FIELD-COUNT
+                       ON OVERFLOW
+                           MOVE 'YES' TO WS-LINE-REJECTED
+                           MOVE "EPIP" TO WS-REJECT-REASON-CODE
+               END-UNSTRING
+               IF WS-LINE-REJECTED = 'NO' AND WS-UNSTRING-FIELD-COUNT < 2
+                   MOVE 'YES' TO WS-LINE-REJECTED
+                   MOVE "MPIP" TO WS-REJECT-REASON-CODE
+               END-IF
+           END-IF.
