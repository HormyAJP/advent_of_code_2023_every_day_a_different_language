@@ -0,0 +1,9 @@
+      *> Indexed card-lookup record (req 007): one entry per card
+      *> number, built as a byproduct of the normal sequential scoring
+      *> pass over CARD-INPUT-FILE (still CARDREC.cpy, still plain
+      *> sequential - see copybooks/CARDREC.cpy) so a card can be
+      *> pulled up or reprocessed afterward with a direct keyed read
+      *> instead of a full pass through the deck.
+       01  WS-INDEXED-CARD-RECORD.
+           05  WS-IDX-CARD-NUMBER PIC 9(5).
+           05  WS-IDX-CARD-LINE PIC X(100).
