@@ -0,0 +1,5 @@
+      *> Shared card-record layout (req 006). This is the raw line as
+      *> read from the card deck file. Every program that opens the
+      *> card file COPYs this into its FD instead of hand-copying the
+      *> PIC clause, so the record layout can't drift between programs.
+       01  WS-SCRATCH-CARD-LINE PIC X(100).
