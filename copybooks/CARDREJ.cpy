@@ -0,0 +1,7 @@
+      *> Shared reject-record layout (used by AOC_DAY4 and AOC_D4VAL,
+      *> req 009): the original card line plus a 4-char reason code, so
+      *> every step that can reject a line writes the same shape.
+       01  WS-REJECT-RECORD.
+           05  WS-REJECT-CARD-LINE PIC X(100).
+           05  WS-REJECT-SEPARATOR PIC X(1).
+           05  WS-REJECT-REASON-CODE PIC X(4).
