@@ -0,0 +1,13 @@
+      *> Rewards-ledger interface record (req 008): one fixed-width
+      *> line per scored card for the downstream rewards/payout system
+      *> to pick up and reconcile against. Separators are named fields
+      *> (not bare FILLERs) so WRITE-REWARDS-LEDGER-RECORD can blank
+      *> them out explicitly before each WRITE.
+       01  WS-REWARDS-LEDGER-RECORD.
+           05  WS-LEDGER-CARD-NUMBER PIC 9(5).
+           05  WS-LEDGER-SEP-1 PIC X(1).
+           05  WS-LEDGER-MATCH-COUNT PIC 9(3).
+           05  WS-LEDGER-SEP-2 PIC X(1).
+           05  WS-LEDGER-POINTS PIC 9(9).
+           05  WS-LEDGER-SEP-3 PIC X(1).
+           05  WS-LEDGER-DATE-PROCESSED PIC 9(8).
