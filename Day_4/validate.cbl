@@ -0,0 +1,123 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AOC_D4VAL.
+*> Parse/validate step for the AOC_DAY4 batch job (req 009). Splits
+*> the parse/validate work that used to live only inline at the top of
+*> AOC_DAY4's PROCESS-LINE out into its own step so a bad vendor feed
+*> can stop the scoring/report/rewards-extract steps downstream via a
+*> step-level condition code, instead of operations finding out from a
+*> reject count buried in the middle of a DISPLAY log after the whole
+*> job has already run. Malformed lines still land in the same
+*> REJECT-FILE shape AOC_DAY4 already writes; well-formed lines are
+*> copied through verbatim to VALID-OUTPUT-FILE for the scoring step to
+*> read as its CARDIN.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+      *> Bare ASSIGN-TO-ddname: on a real mainframe the runtime matches
+      *> this external name against the invoking JCL step's //ddname DD
+      *> statement directly - no env-var indirection needed. GnuCOBOL's
+      *> own external-name resolution also happens to check an
+      *> environment variable of the same name, which is what lets this
+      *> same clause work in this JES2-less sandbox too.
+       SELECT CARD-INPUT-FILE ASSIGN TO CARDIN
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT REJECT-FILE ASSIGN TO CARDREJ
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> CARDVAL (renamed from CARDVALID - real ddnames are capped at 8
+      *> characters) is what the scoring step's CARDIN should be pointed
+      *> at in the JCL - this step's "clean deck" handoff file.
+       SELECT VALID-OUTPUT-FILE ASSIGN TO CARDVAL
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CARD-INPUT-FILE.
+COPY CARDREC.
+
+FD REJECT-FILE.
+COPY CARDREJ.
+
+FD VALID-OUTPUT-FILE.
+01  WS-VALID-OUTPUT-LINE PIC X(100).
+
+WORKING-STORAGE SECTION.
+01  WS-END-OF-FILE PIC X(3) VALUE 'NO'.
+COPY CARDWORK.
+
+01  WS-TOTAL-LINES-READ PIC 9(6) VALUE ZERO.
+01  WS-TOTAL-VALID-LINES PIC 9(6) VALUE ZERO.
+01  WS-TOTAL-REJECTED-LINES PIC 9(6) VALUE ZERO.
+
+PROCEDURE DIVISION.
+       OPEN INPUT CARD-INPUT-FILE.
+       OPEN OUTPUT REJECT-FILE.
+       OPEN OUTPUT VALID-OUTPUT-FILE.
+       PERFORM UNTIL WS-END-OF-FILE = 'YES'
+           READ CARD-INPUT-FILE
+           AT END
+               MOVE 'YES' TO WS-END-OF-FILE
+           NOT AT END
+               PERFORM VALIDATE-LINE
+           END-READ
+       END-PERFORM.
+       CLOSE CARD-INPUT-FILE.
+       CLOSE REJECT-FILE.
+       CLOSE VALID-OUTPUT-FILE.
+       PERFORM PRINT-VALIDATION-SUMMARY.
+       PERFORM SET-RETURN-CODE.
+       STOP RUN.
+
+VALIDATE-LINE.
+      *> Same colon/pipe shape-checking AOC_DAY4's PROCESS-LINE does,
+      *> without any of the scoring - this step only cares whether a
+      *> line is well-formed enough to hand off to scoring. Shared with
+      *> AOC_DAY4 - see copybooks/CARDCHK.cpy.
+       ADD 1 TO WS-TOTAL-LINES-READ.
+       PERFORM VALIDATE-CARD-LINE.
+
+       IF WS-LINE-REJECTED = 'YES'
+           PERFORM WRITE-REJECT-RECORD
+       ELSE
+           MOVE WS-SCRATCH-CARD-LINE TO WS-VALID-OUTPUT-LINE
+           WRITE WS-VALID-OUTPUT-LINE
+           ADD 1 TO WS-TOTAL-VALID-LINES
+       END-IF.
+
+*> Shared with AOC_DAY4 - see copybooks/CARDCHK.cpy.
+COPY CARDCHK.
+
+WRITE-REJECT-RECORD.
+       MOVE WS-SCRATCH-CARD-LINE TO WS-REJECT-CARD-LINE.
+       MOVE SPACE TO WS-REJECT-SEPARATOR.
+       WRITE WS-REJECT-RECORD.
+       ADD 1 TO WS-TOTAL-REJECTED-LINES.
+       DISPLAY "REJECTED RECORD " WS-TOTAL-LINES-READ " REASON: "
+           WS-REJECT-REASON-CODE.
+
+PRINT-VALIDATION-SUMMARY.
+       DISPLAY "=================================================".
+       DISPLAY "AOC_D4VAL - PARSE/VALIDATE STEP SUMMARY".
+       DISPLAY "=================================================".
+       DISPLAY "TOTAL LINES READ . . . . . . . . : " WS-TOTAL-LINES-READ.
+       DISPLAY "VALID LINES PASSED THROUGH . . . : " WS-TOTAL-VALID-LINES.
+       DISPLAY "REJECTED (MALFORMED) LINES . . . : " WS-TOTAL-REJECTED-LINES.
+       DISPLAY "=================================================".
+
+SET-RETURN-CODE.
+      *> RETURN-CODE drives the JCL step's COND gating: 8 means nothing
+      *> usable came out of this deck at all, so downstream steps
+      *> should not run; 4 means some lines were rejected but scoring
+      *> can still proceed against what's left; 0 is a completely clean
+      *> deck.
+       IF WS-TOTAL-VALID-LINES = ZERO
+           MOVE 8 TO RETURN-CODE
+       ELSE
+           IF WS-TOTAL-REJECTED-LINES > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+       END-IF.
