@@ -8,76 +8,447 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 *> TODO: Understaind FILE-CONTROL better
 FILE-CONTROL.
-       SELECT TEST_INPUT_FILE ASSIGN TO "test_input.txt"
+       *> ASSIGN TO a bare external-name (not a literal, not a data
+       *> item) is the standard device-independent mainframe idiom: the
+       *> runtime resolves CARDIN against the //CARDIN DD in whatever
+       *> JCL step invoked this load module, so the same module reads
+       *> the test deck or the real daily card file without a
+       *> recompile - no DYNAMIC/WS-*-FILE-NAME indirection needed.
+       *> GnuCOBOL resolves the same external-name from a CARDIN (or
+       *> DD_CARDIN) shell environment variable, which is what lets
+       *> this sandbox exercise the same ASSIGN clause without a JES2
+       *> to supply real DD statements.
+       *>
+       *> Review round 3 reconciliation: req 007's indexed-by-card-
+       *> number reorganization of CARD-INPUT-FILE itself (review round
+       *> 2) is reverted here. STEP010 (AOC_D4VAL) only ever wrote
+       *> PROD.CARD.VALID.TODAY as plain sequential text, and nothing
+       *> defined it as a VSAM cluster - ORGANIZATION IS INDEXED on this
+       *> SELECT can't retroactively turn a sequential dataset into a
+       *> keyed one, so the two-step job never actually ran end to end.
+       *> Back to LINE SEQUENTIAL so the STEP010/STEP020 handoff is
+       *> real, with the "direct lookup by card number" requirement
+       *> served by CARD-INDEX-FILE below instead, built as a byproduct
+       *> of the normal sequential scoring pass.
+       SELECT CARD-INPUT-FILE ASSIGN TO CARDIN
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CARD-INPUT-FILE-STATUS.
+
+       *> Malformed lines get written here (original line + reason
+       *> code) instead of just scrolling an error past in the job log.
+       SELECT REJECT-FILE ASSIGN TO CARDREJ
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       *> Restart point for the main read loop: the number of the last
+       *> card record fully processed, dropped every
+       *> WS-CHECKPOINT-INTERVAL cards so a re-run of a big deck can
+       *> pick up where an abend left off instead of starting over at
+       *> record one. FILE STATUS lets READ-CHECKPOINT tell a missing
+       *> checkpoint (fresh start) from a real one.
+       SELECT CHECKPOINT-FILE ASSIGN TO CARDCKPT
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+       *> Indexed card-lookup file (req 007), restored under its
+       *> original design (review round 3): built as a byproduct of the
+       *> normal sequential scoring pass below so operations can pull
+       *> up or reprocess one card by number afterward (see
+       *> LOOKUP-CARD-BY-NUMBER) with a direct keyed read instead of
+       *> re-reading the whole deck - without requiring CARD-INPUT-FILE
+       *> itself to be VSAM.
+       SELECT CARD-INDEX-FILE ASSIGN TO CARDIDX
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS WS-IDX-CARD-NUMBER
+       FILE STATUS IS WS-CARD-INDEX-FILE-STATUS.
+
+       *> Fixed-width rewards-ledger feed (req 008): one line per
+       *> scored card for the rewards/payout system to pick up and
+       *> reconcile against, instead of the score only ever existing
+       *> as a DISPLAY line inside PROCESS-LINE. CARDRWDS rather than
+       *> the full "CARDREWARDS" spelling - ddnames are capped at 8
+       *> characters on a real JES2 system.
+       SELECT REWARDS-FILE ASSIGN TO CARDRWDS
        ORGANIZATION IS LINE SEQUENTIAL.
-       *> SELECT REAL_INPUT_FILE ASSIGN TO "real_input.txt"
-       *> ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 *> This section is used to describe the layout of files that are read
 *> from or written to. FD is used for physical files. SD is used for
 *> sort files
 FILE SECTION.
-FD TEST_INPUT_FILE.
-*> FD REAL_INPUT_FILE.
+FD CARD-INPUT-FILE.
 
 *> HACKY: 100 is the max length of a line in the input file. I'm not
 *> even going to attempt to make this dynamic at this stage.
 *> TODO: Why is this in the FILE SECTION and not the WORKING-STORAGE?
 *> NOTE: It seems common to prefix variables in working storage with WS.
-01 WS-SCRATCH-CARD-LINE PIC X(100).
+*> Plain scratch-line record (req 006) - see copybooks/CARDREC.cpy.
+*> Reverted from the keyed CARDKEY.cpy layout (review round 3 - see
+*> the SELECT CARD-INPUT-FILE comment above).
+COPY CARDREC.
+
+FD REJECT-FILE.
+COPY CARDREJ.
+
+FD CHECKPOINT-FILE.
+*> Restart position plus the running summary totals as of that
+*> checkpoint, so a restarted run's end-of-job summary reflects the
+*> whole deck instead of only the records processed after the
+*> restart point.
+01  WS-CHECKPOINT-RECORD.
+    05  WS-CKPT-SEQ-NUM PIC 9(9).
+    05  WS-CKPT-TOTAL-CARDS PIC 9(6).
+    05  WS-CKPT-TOTAL-POINTS PIC 9(9).
+    05  WS-CKPT-ZERO-MATCH-COUNT PIC 9(6).
+    05  WS-CKPT-HIGHEST-CARD-NUMBER PIC 9(5).
+    05  WS-CKPT-HIGHEST-CARD-POINTS PIC 9(9).
+    05  WS-CKPT-TOTAL-REJECTED PIC 9(6).
+
+FD CARD-INDEX-FILE.
+COPY CARDIDX.
+
+FD REWARDS-FILE.
+COPY CARDLEDG.
 
 *> Defines variables and constants that are used throughout the program.
 *> These are typically initialized each time the program starts
 WORKING-STORAGE SECTION.
+01  WS-TOTAL-REJECTED-LINES PIC 9(6) VALUE ZERO.
 01  WS-END-OF-FILE PIC X(3) VALUE 'NO'.
-01  WS-LINE-START PIC X(10).
-01  WS-REST-OF-STRING PIC X(100).
-01  WS-LINE-WINNING-NUMBERS PIC X(100).
-01  WS-LINE-YOUR-NUMBERS PIC X(100).
+
+*> Shared card-record working fields (req 006) - see
+*> copybooks/CARDWORK.cpy so this parsing layout stays in lockstep
+*> with the rewards-feed and other programs that score a card.
+COPY CARDWORK.
+
 01 WS-TRIMMED-LINE-WINNING-NUMBERS PIC X(100).
+01 WS-TRIMMED-LINE-YOUR-NUMBERS PIC X(100).
 
 
 01  WS-CHAR-COUNT PIC 9(2) VALUE ZERO.
+01  WS-CHAR-COUNT-YOUR PIC 9(2) VALUE ZERO.
 01  NDX PIC 9(3) VALUE ZERO. *> DELETE ME
 01  NDX2 PIC 9(3) VALUE ZERO. *> DELETE ME
-*> Input data has length 219 so assigning enough room for a 4 digit number.
-01  WS-NUM-WINNING_NUMBERS PIC 9(4).
-01  WS-TABLE-WINNING-NUMBERS.
-    05  WINNING-NUMBER PIC 9(3) OCCURS 0 TO 1000 TIMES DEPENDING ON WS-NUM-WINNING_NUMBERS.
+01  NDX3 PIC 9(3) VALUE ZERO. *> DELETE ME
+01  NDX4 PIC 9(3) VALUE ZERO. *> DELETE ME
+01  WS-PREV-WAS-SPACE PIC X(1) VALUE 'N'.
+01  WS-PTR PIC 9(3) VALUE ZERO.
+01  WS-TOKEN PIC X(10).
+01  WS-YOUR-NUMBER PIC 9(3).
+01  WS-MATCH-COUNT PIC 9(3) VALUE ZERO.
+01  WS-CARD-POINTS PIC 9(9) VALUE ZERO.
+
+*> Card number, pulled out of WS-LINE-START ("Card   1") for the
+*> end-of-run summary report and the CARD-INDEX-FILE key (req 007).
+01  WS-CARD-LABEL PIC X(10).
+01  WS-CARD-NUMBER-TEXT PIC X(10).
+01  WS-CARD-NUMBER PIC 9(5) VALUE ZERO.
+
+*> End-of-run summary report totals.
+01  WS-TOTAL-CARDS-PROCESSED PIC 9(6) VALUE ZERO.
+01  WS-TOTAL-POINTS-AWARDED PIC 9(9) VALUE ZERO.
+01  WS-ZERO-MATCH-CARD-COUNT PIC 9(6) VALUE ZERO.
+01  WS-HIGHEST-CARD-NUMBER PIC 9(5) VALUE ZERO.
+01  WS-HIGHEST-CARD-POINTS PIC 9(9) VALUE ZERO.
+
+*> Cascading-copy processing mode (scratch-card promotion rules): a
+*> card's match count wins one extra copy each of the next N cards in
+*> the deck, and those copies get scored too. Defaults to SINGLE
+*> (score each line once) unless CARDMODE says otherwise.
+01  WS-PROCESSING-MODE PIC X(8) VALUE "SINGLE".
+01  WS-CARDMODE-OVERRIDE PIC X(8).
+*> Wide enough to match WS-RESTART-SKIP-COUNT below - a restart past
+*> record 9999 used to truncate silently when moved into a PIC 9(4).
+01  WS-CARD-SEQ-NUM PIC 9(9) VALUE ZERO.
+01  WS-COPY-NDX PIC 9(4) VALUE ZERO.
+01  WS-TOTAL-CARDS-WITH-COPIES PIC 9(9) VALUE ZERO.
+*> Sized for a realistic daily deck (req 005: "far larger than the
+*> handful of lines in test_input.txt"). A deck that still outgrows
+*> this gets an explicit abend from CASCADE-COPY-WINS's size guard
+*> rather than silently corrupting working-storage past the table end.
+01  WS-CARD-COPIES-TABLE-SIZE PIC 9(9) VALUE 100000.
+01  WS-CARD-COPIES-TABLE.
+    05  WS-CARD-COPIES PIC 9(6) OCCURS 100000 TIMES VALUE 1.
+
+*> Checkpoint/restart for the card read loop.
+01  WS-CHECKPOINT-FILE-STATUS PIC X(2).
+01  WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 100.
+01  WS-CHECKPOINT-INTERVAL-OVERRIDE PIC X(6).
+01  WS-RESTART-SKIP-COUNT PIC 9(9) VALUE ZERO.
+
+*> A checkpoint drops every WS-CHECKPOINT-INTERVAL cards (req 005),
+*> but REJECT-FILE/REWARDS-FILE are appended one record at a time as
+*> each card is scored - the two cadences aren't the same, so a crash
+*> between checkpoints leaves reject/rewards entries on disk for
+*> records the checkpoint doesn't know about yet. On restart, those
+*> already-flushed entries are counted here so WRITE-REJECT-RECORD and
+*> WRITE-REWARDS-LEDGER-RECORD can skip re-appending them while
+*> replaying back up to where the crashed run actually got to, instead
+*> of duplicating them (see COUNT-FLUSHED-RECORDS).
+01  WS-REJECT-LINES-ON-DISK PIC 9(9) VALUE ZERO.
+01  WS-REWARDS-LINES-ON-DISK PIC 9(9) VALUE ZERO.
+01  WS-REJECT-SKIP-WRITES PIC 9(9) VALUE ZERO.
+01  WS-REWARDS-SKIP-WRITES PIC 9(9) VALUE ZERO.
+
+*> Production card file (sequential) and indexed lookup file (req
+*> 007).
+01  WS-CARD-INPUT-FILE-STATUS PIC X(2).
+01  WS-CARD-INDEX-FILE-STATUS PIC X(2).
+01  WS-LOOKUP-CARD-NUMBER PIC X(5).
+
+*> Rewards-ledger interface file (req 008).
+01  WS-RUN-DATE PIC 9(8) VALUE ZERO.
 
 PROCEDURE DIVISION.
-       OPEN INPUT TEST_INPUT_FILE.
+       PERFORM RESOLVE-PROCESSING-MODE.
+       PERFORM RESOLVE-CHECKPOINT-INTERVAL.
+       PERFORM READ-CHECKPOINT.
+       *> CASCADE's WS-CARD-COPIES-TABLE tracks how many copies of each
+       *> card are in play, but it's pure in-memory working storage -
+       *> it isn't part of the checkpoint record, so a restart always
+       *> reseeds it to all-1s regardless of how far the deck actually
+       *> got. Resuming a CASCADE run from a checkpoint would silently
+       *> score every card as if it had never won any extra copies, so
+       *> refuse the combination outright rather than produce a wrong
+       *> "TOTAL CARDS INCL. WON COPIES" total.
+       IF WS-PROCESSING-MODE = "CASCADE" AND WS-RESTART-SKIP-COUNT > ZERO
+           DISPLAY "FATAL: CASCADE MODE CANNOT RESTART FROM A CHECKPOINT - "
+               "THE WON-COPIES TABLE ISN'T CHECKPOINTED, SO A RESTARTED "
+               "CASCADE RUN WOULD UNDERCOUNT WON COPIES. RE-RUN THE WHOLE "
+               "DECK FROM RECORD ONE INSTEAD."
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+       ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+       OPEN INPUT CARD-INPUT-FILE.
+       IF WS-CARD-INPUT-FILE-STATUS NOT = "00"
+           DISPLAY "FATAL: CANNOT OPEN CARD-INPUT-FILE, STATUS "
+               WS-CARD-INPUT-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+       *> On a checkpoint restart, REJECT-FILE and REWARDS-FILE already
+       *> hold entries for the records being skipped - open for append
+       *> so this run's writes add to what's there instead of OPEN
+       *> OUTPUT truncating it back to empty, which used to silently
+       *> drop every pre-restart record.
+       *> CARD-INDEX-FILE is keyed, so a restart re-processing a record
+       *> just hits INVALID KEY on the duplicate WRITE and is silently
+       *> skipped (see WRITE-CARD-INDEX-RECORD) - no skip-writes counter
+       *> needed the way REJECT-FILE/REWARDS-FILE require.
+       IF WS-RESTART-SKIP-COUNT > ZERO
+           PERFORM COUNT-FLUSHED-RECORDS
+           OPEN EXTEND REJECT-FILE
+           OPEN EXTEND REWARDS-FILE
+           OPEN I-O CARD-INDEX-FILE
+       ELSE
+           OPEN OUTPUT REJECT-FILE
+           OPEN OUTPUT REWARDS-FILE
+           OPEN OUTPUT CARD-INDEX-FILE
+       END-IF.
+       IF WS-CARD-INDEX-FILE-STATUS NOT = "00"
+           DISPLAY "FATAL: CANNOT OPEN CARD-INDEX-FILE, STATUS "
+               WS-CARD-INDEX-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+       IF WS-RESTART-SKIP-COUNT > ZERO
+           DISPLAY "RESTARTING AFTER CHECKPOINT, SKIPPING "
+               WS-RESTART-SKIP-COUNT " RECORDS ALREADY PROCESSED"
+           PERFORM WS-RESTART-SKIP-COUNT TIMES
+               READ CARD-INPUT-FILE
+               AT END
+                   MOVE 'YES' TO WS-END-OF-FILE
+               END-READ
+           END-PERFORM
+           MOVE WS-RESTART-SKIP-COUNT TO WS-CARD-SEQ-NUM
+       END-IF.
        PERFORM UNTIL WS-END-OF-FILE = 'YES'
-           READ TEST_INPUT_FILE
+           READ CARD-INPUT-FILE
            AT END
                MOVE 'YES' TO WS-END-OF-FILE
            NOT AT END
                PERFORM PROCESS-LINE
+               IF FUNCTION MOD(WS-CARD-SEQ-NUM, WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
            END-READ
        END-PERFORM.
-       CLOSE TEST_INPUT_FILE.
+       CLOSE CARD-INPUT-FILE.
+       CLOSE REJECT-FILE.
+       CLOSE CARD-INDEX-FILE.
+       CLOSE REWARDS-FILE.
+       *> A clean finish means there's nothing left to restart from, so
+       *> reset the checkpoint back to zero rather than leaving the
+       *> last interval's value sitting there for the next run.
+       PERFORM RESET-CHECKPOINT.
+       PERFORM PRINT-SUMMARY-REPORT.
+       PERFORM LOOKUP-CARD-BY-NUMBER.
        STOP RUN.
 
+RESOLVE-PROCESSING-MODE.
+      *> CARDMODE = "CASCADE" turns on the scratch-card promotion
+      *> rules. Anything else (including unset) keeps the default
+      *> SINGLE behaviour of scoring each line in isolation.
+       MOVE SPACES TO WS-CARDMODE-OVERRIDE.
+       ACCEPT WS-CARDMODE-OVERRIDE FROM ENVIRONMENT "CARDMODE".
+       IF WS-CARDMODE-OVERRIDE = "CASCADE"
+           MOVE "CASCADE" TO WS-PROCESSING-MODE
+       END-IF.
+
+RESOLVE-CHECKPOINT-INTERVAL.
+      *> CARDCKPTN overrides how many cards go by between checkpoints
+      *> (default 100). The checkpoint file itself is resolved by the
+      *> CARDCKPT ASSIGN clause above, same as every other CARD* file.
+       MOVE SPACES TO WS-CHECKPOINT-INTERVAL-OVERRIDE.
+       ACCEPT WS-CHECKPOINT-INTERVAL-OVERRIDE FROM ENVIRONMENT "CARDCKPTN".
+       IF WS-CHECKPOINT-INTERVAL-OVERRIDE NOT = SPACES
+           MOVE FUNCTION NUMVAL(WS-CHECKPOINT-INTERVAL-OVERRIDE)
+               TO WS-CHECKPOINT-INTERVAL
+       END-IF.
+
+READ-CHECKPOINT.
+      *> A checkpoint file that can't be opened (status 35 - does not
+      *> exist) just means this is a fresh run with nothing to restart
+      *> from, not an error.
+       MOVE ZERO TO WS-RESTART-SKIP-COUNT.
+       OPEN INPUT CHECKPOINT-FILE.
+       IF WS-CHECKPOINT-FILE-STATUS = "00"
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE ZERO TO WS-RESTART-SKIP-COUNT
+               NOT AT END
+                   MOVE WS-CKPT-SEQ-NUM TO WS-RESTART-SKIP-COUNT
+                   MOVE WS-CKPT-TOTAL-CARDS TO WS-TOTAL-CARDS-PROCESSED
+                   MOVE WS-CKPT-TOTAL-POINTS TO WS-TOTAL-POINTS-AWARDED
+                   MOVE WS-CKPT-ZERO-MATCH-COUNT TO WS-ZERO-MATCH-CARD-COUNT
+                   MOVE WS-CKPT-HIGHEST-CARD-NUMBER TO WS-HIGHEST-CARD-NUMBER
+                   MOVE WS-CKPT-HIGHEST-CARD-POINTS TO WS-HIGHEST-CARD-POINTS
+                   MOVE WS-CKPT-TOTAL-REJECTED TO WS-TOTAL-REJECTED-LINES
+           END-READ
+           CLOSE CHECKPOINT-FILE
+       END-IF.
+
+COUNT-FLUSHED-RECORDS.
+      *> WS-CKPT-TOTAL-REJECTED/WS-CKPT-TOTAL-CARDS (just restored by
+      *> READ-CHECKPOINT) are how many REJECT-FILE/REWARDS-FILE entries
+      *> existed as of the LAST checkpoint. Counting how many actually
+      *> exist on disk right now catches any records the crashed run
+      *> got through and flushed AFTER that checkpoint but BEFORE it
+      *> died - the gap between the two counts is how many of this
+      *> restart's writes are replaying ground already covered, and
+      *> WRITE-REJECT-RECORD/WRITE-REWARDS-LEDGER-RECORD skip exactly
+      *> that many before resuming real writes (see comment on
+      *> WS-REJECT-SKIP-WRITES above).
+       MOVE ZERO TO WS-REJECT-LINES-ON-DISK.
+       OPEN INPUT REJECT-FILE.
+       PERFORM UNTIL WS-END-OF-FILE = 'YES'
+           READ REJECT-FILE
+               AT END
+                   MOVE 'YES' TO WS-END-OF-FILE
+               NOT AT END
+                   ADD 1 TO WS-REJECT-LINES-ON-DISK
+           END-READ
+       END-PERFORM.
+       CLOSE REJECT-FILE.
+       MOVE 'NO' TO WS-END-OF-FILE.
+
+       MOVE ZERO TO WS-REWARDS-LINES-ON-DISK.
+       OPEN INPUT REWARDS-FILE.
+       PERFORM UNTIL WS-END-OF-FILE = 'YES'
+           READ REWARDS-FILE
+               AT END
+                   MOVE 'YES' TO WS-END-OF-FILE
+               NOT AT END
+                   ADD 1 TO WS-REWARDS-LINES-ON-DISK
+           END-READ
+       END-PERFORM.
+       CLOSE REWARDS-FILE.
+       MOVE 'NO' TO WS-END-OF-FILE.
+
+       SUBTRACT WS-CKPT-TOTAL-REJECTED FROM WS-REJECT-LINES-ON-DISK
+           GIVING WS-REJECT-SKIP-WRITES.
+       SUBTRACT WS-CKPT-TOTAL-CARDS FROM WS-REWARDS-LINES-ON-DISK
+           GIVING WS-REWARDS-SKIP-WRITES.
+       DISPLAY "RESTART: SKIPPING " WS-REJECT-SKIP-WRITES
+           " REJECT-FILE WRITE(S) AND " WS-REWARDS-SKIP-WRITES
+           " REWARDS-FILE WRITE(S) ALREADY FLUSHED BEFORE THE LAST "
+           "CHECKPOINT".
+
+WRITE-CHECKPOINT.
+      *> Re-opening OUTPUT each time truncates the prior value, so the
+      *> file only ever holds the single most recent checkpoint. Carry
+      *> the running summary totals along with the restart position so
+      *> a restart that resumes from here also resumes the job-wide
+      *> summary instead of restarting it from zero.
+       MOVE WS-CARD-SEQ-NUM TO WS-CKPT-SEQ-NUM.
+       MOVE WS-TOTAL-CARDS-PROCESSED TO WS-CKPT-TOTAL-CARDS.
+       MOVE WS-TOTAL-POINTS-AWARDED TO WS-CKPT-TOTAL-POINTS.
+       MOVE WS-ZERO-MATCH-CARD-COUNT TO WS-CKPT-ZERO-MATCH-COUNT.
+       MOVE WS-HIGHEST-CARD-NUMBER TO WS-CKPT-HIGHEST-CARD-NUMBER.
+       MOVE WS-HIGHEST-CARD-POINTS TO WS-CKPT-HIGHEST-CARD-POINTS.
+       MOVE WS-TOTAL-REJECTED-LINES TO WS-CKPT-TOTAL-REJECTED.
+       OPEN OUTPUT CHECKPOINT-FILE.
+       WRITE WS-CHECKPOINT-RECORD.
+       CLOSE CHECKPOINT-FILE.
+       DISPLAY "CHECKPOINT WRITTEN AT RECORD " WS-CKPT-SEQ-NUM.
+
+RESET-CHECKPOINT.
+       MOVE ZERO TO WS-CHECKPOINT-RECORD.
+       OPEN OUTPUT CHECKPOINT-FILE.
+       WRITE WS-CHECKPOINT-RECORD.
+       CLOSE CHECKPOINT-FILE.
+
+LOOKUP-CARD-BY-NUMBER.
+      *> Demonstrates the payoff of building CARD-INDEX-FILE (req 007):
+      *> given CARDLOOKUP=<card number>, pull that one card straight out
+      *> of the index with a direct keyed read instead of a full
+      *> sequential pass through the deck. Opens its own handle since
+      *> the main loop above has already closed CARD-INDEX-FILE by the
+      *> time this runs.
+       MOVE SPACES TO WS-LOOKUP-CARD-NUMBER.
+       ACCEPT WS-LOOKUP-CARD-NUMBER FROM ENVIRONMENT "CARDLOOKUP".
+       IF WS-LOOKUP-CARD-NUMBER NOT = SPACES
+           MOVE FUNCTION NUMVAL(WS-LOOKUP-CARD-NUMBER) TO WS-IDX-CARD-NUMBER
+           OPEN INPUT CARD-INDEX-FILE
+           IF WS-CARD-INDEX-FILE-STATUS NOT = "00"
+               DISPLAY "CARDLOOKUP " WS-IDX-CARD-NUMBER
+                   ": CANNOT OPEN CARD-INDEX-FILE, STATUS "
+                   WS-CARD-INDEX-FILE-STATUS
+           ELSE
+               READ CARD-INDEX-FILE
+                   KEY IS WS-IDX-CARD-NUMBER
+                   INVALID KEY
+                       DISPLAY "CARDLOOKUP " WS-IDX-CARD-NUMBER
+                           ": NO SUCH CARD IN THE INDEX"
+                   NOT INVALID KEY
+                       DISPLAY "CARDLOOKUP " WS-IDX-CARD-NUMBER ": "
+                           WS-IDX-CARD-LINE
+               END-READ
+               CLOSE CARD-INDEX-FILE
+           END-IF
+       END-IF.
+
 PROCESS-LINE.
       *>
+       ADD 1 TO WS-CARD-SEQ-NUM.
        DISPLAY "Processing record: " WS-SCRATCH-CARD-LINE.
 
-       *> First split the input string by colon and get rid of the
-       *> "Card xxx:" part
-       UNSTRING WS-SCRATCH-CARD-LINE DELIMITED BY ":"
-           INTO WS-LINE-START WS-REST-OF-STRING
-               ON OVERFLOW DISPLAY "Error when splitting input string by :"
-       END-UNSTRING.
+       PERFORM VALIDATE-CARD-LINE.
 
-       *> Next split up the winning numbers and our numbers
-       UNSTRING WS-REST-OF-STRING DELIMITED BY "|"
-           INTO WS-LINE-WINNING-NUMBERS WS-LINE-YOUR-NUMBERS
-               ON OVERFLOW DISPLAY "Error when splitting input string by |"
-           NOT ON OVERFLOW
-               DISPLAY "WS-LINE-WINNING-NUMBERS:  ", WS-LINE-WINNING-NUMBERS, " END"
-               DISPLAY "WS-LINE-YOUR-NUMBERS:  ", WS-LINE-YOUR-NUMBERS
-       END-UNSTRING.
+       IF WS-LINE-REJECTED = 'YES'
+           PERFORM WRITE-REJECT-RECORD
+           *> Review round 3: a card this pile already cascaded extra
+           *> copies onto (req 003) is still a physical card worked
+           *> through the deck even though it's malformed - count its
+           *> held copies into the CASCADE total here, since rejecting
+           *> it skips the scoring path below where that total is
+           *> normally bumped (see ADD-CASCADE-COPIES-TO-TOTAL).
+           IF WS-PROCESSING-MODE = "CASCADE"
+               PERFORM ADD-CASCADE-COPIES-TO-TOTAL
+           END-IF
+           EXIT PARAGRAPH
+       END-IF.
 
        *> Strip leading and trailing whitespace
        *> Find the first non-whitespace
@@ -92,16 +463,237 @@ PROCESS-LINE.
            OR NDX2 = NDX
        END-PERFORM.
        SUBTRACT NDX FROM NDX2.
+       ADD 1 TO NDX2.
 
        MOVE WS-LINE-WINNING-NUMBERS (NDX:NDX2) TO WS-TRIMMED-LINE-WINNING-NUMBERS.
        *> Count the number of numbers. We'll need this for array
-       *> iteration.
-       SET WS-CHAR-COUNT TO ZERO.
-       INSPECT WS-TRIMMED-LINE-WINNING-NUMBERS TALLYING WS-CHAR-COUNT
-           FOR ALL " ".
-
-       ADD 1 TO WS-CHAR-COUNT
+       *> iteration. Only look at the trimmed substring itself -
+       *> WS-TRIMMED-LINE-WINNING-NUMBERS is space-padded out to
+       *> PIC X(100) by the MOVE above so we mustn't tally those.
+       *> NOTE: we count space-to-non-space transitions rather than
+       *> individual space characters - single-digit numbers are
+       *> padded with an extra space to line up with the two-digit
+       *> ones, and INSPECT TALLYING FOR ALL " " would count that
+       *> double space as two separators instead of one.
+       SET WS-CHAR-COUNT TO 1.
+       SET WS-PREV-WAS-SPACE TO 'N'.
+       PERFORM VARYING NDX4 FROM 2 BY 1 UNTIL NDX4 > NDX2
+           IF WS-TRIMMED-LINE-WINNING-NUMBERS (NDX4:1) = SPACE
+               SET WS-PREV-WAS-SPACE TO 'Y'
+           ELSE
+               IF WS-PREV-WAS-SPACE = 'Y'
+                   ADD 1 TO WS-CHAR-COUNT
+                   SET WS-PREV-WAS-SPACE TO 'N'
+               END-IF
+           END-IF
+       END-PERFORM.
 
        DISPLAY "FOUND " WS-CHAR-COUNT " WINNING NUMBERS".
 
+       *> Trim leading and trailing whitespace from your numbers the
+       *> same way we trimmed the winning numbers above.
+       PERFORM VARYING NDX FROM 1 by 1
+           UNTIL WS-LINE-YOUR-NUMBERS (NDX:1) <> SPACE
+           OR NDX = LENGTH OF WS-LINE-YOUR-NUMBERS
+       END-PERFORM.
+
+       PERFORM VARYING NDX2 FROM LENGTH OF WS-LINE-YOUR-NUMBERS by -1
+           UNTIL WS-LINE-YOUR-NUMBERS(NDX2:1) <> SPACE
+           OR NDX2 = NDX
+       END-PERFORM.
+       SUBTRACT NDX FROM NDX2.
+       ADD 1 TO NDX2.
+
+       MOVE WS-LINE-YOUR-NUMBERS (NDX:NDX2) TO WS-TRIMMED-LINE-YOUR-NUMBERS.
+
+       *> Same space-to-non-space transition count as above.
+       SET WS-CHAR-COUNT-YOUR TO 1.
+       SET WS-PREV-WAS-SPACE TO 'N'.
+       PERFORM VARYING NDX4 FROM 2 BY 1 UNTIL NDX4 > NDX2
+           IF WS-TRIMMED-LINE-YOUR-NUMBERS (NDX4:1) = SPACE
+               SET WS-PREV-WAS-SPACE TO 'Y'
+           ELSE
+               IF WS-PREV-WAS-SPACE = 'Y'
+                   ADD 1 TO WS-CHAR-COUNT-YOUR
+                   SET WS-PREV-WAS-SPACE TO 'N'
+               END-IF
+           END-IF
+       END-PERFORM.
+
+       *> Load the winning numbers into the OCCURS DEPENDING ON table
+       *> so we have something to scan your numbers against.
+       SET WS-NUM-WINNING_NUMBERS TO WS-CHAR-COUNT.
+       MOVE 1 TO WS-PTR.
+       PERFORM VARYING NDX FROM 1 BY 1 UNTIL NDX > WS-NUM-WINNING_NUMBERS
+           UNSTRING WS-TRIMMED-LINE-WINNING-NUMBERS DELIMITED BY ALL SPACE
+               INTO WS-TOKEN
+               WITH POINTER WS-PTR
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TOKEN) TO WINNING-NUMBER(NDX)
+       END-PERFORM.
+
+       *> Scan each of your numbers against the winning-numbers table
+       *> and tally how many of them match.
+       SET WS-MATCH-COUNT TO ZERO.
+       MOVE 1 TO WS-PTR.
+       PERFORM VARYING NDX3 FROM 1 BY 1 UNTIL NDX3 > WS-CHAR-COUNT-YOUR
+           UNSTRING WS-TRIMMED-LINE-YOUR-NUMBERS DELIMITED BY ALL SPACE
+               INTO WS-TOKEN
+               WITH POINTER WS-PTR
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TOKEN) TO WS-YOUR-NUMBER
+           PERFORM VARYING NDX FROM 1 BY 1 UNTIL NDX > WS-NUM-WINNING_NUMBERS
+               IF WS-YOUR-NUMBER = WINNING-NUMBER(NDX)
+                   ADD 1 TO WS-MATCH-COUNT
+               END-IF
+           END-PERFORM
+       END-PERFORM.
+
+       *> 1 point for the first match, doubling for each further match.
+       SET WS-CARD-POINTS TO ZERO.
+       IF WS-MATCH-COUNT > ZERO
+           COMPUTE WS-CARD-POINTS = 2 ** (WS-MATCH-COUNT - 1)
+       END-IF.
+
+       DISPLAY "MATCHES: " WS-MATCH-COUNT " POINTS: " WS-CARD-POINTS.
+
+       *> Pull the card number out of "Card   1" for the summary report
+       *> and the CARD-INDEX-FILE key (req 007).
+       UNSTRING WS-LINE-START DELIMITED BY ALL SPACE
+           INTO WS-CARD-LABEL WS-CARD-NUMBER-TEXT
+       END-UNSTRING.
+       MOVE FUNCTION NUMVAL(WS-CARD-NUMBER-TEXT) TO WS-CARD-NUMBER.
+       PERFORM WRITE-CARD-INDEX-RECORD.
+       PERFORM WRITE-REWARDS-LEDGER-RECORD.
+
+       PERFORM ACCUMULATE-SUMMARY-STATS.
+
+       IF WS-PROCESSING-MODE = "CASCADE"
+           PERFORM ADD-CASCADE-COPIES-TO-TOTAL
+           PERFORM CASCADE-COPY-WINS
+       END-IF.
+
+*> Shared with AOC_D4VAL - see copybooks/CARDCHK.cpy.
+COPY CARDCHK.
+
+ACCUMULATE-SUMMARY-STATS.
+       ADD 1 TO WS-TOTAL-CARDS-PROCESSED.
+       ADD WS-CARD-POINTS TO WS-TOTAL-POINTS-AWARDED.
+       IF WS-MATCH-COUNT = ZERO
+           ADD 1 TO WS-ZERO-MATCH-CARD-COUNT
+       END-IF.
+       IF WS-CARD-POINTS > WS-HIGHEST-CARD-POINTS
+           MOVE WS-CARD-POINTS TO WS-HIGHEST-CARD-POINTS
+           MOVE WS-CARD-NUMBER TO WS-HIGHEST-CARD-NUMBER
+       END-IF.
+
+CASCADE-COPY-WINS.
+      *> Scratch-card promotion: the copies we're currently holding of
+      *> this card each win one more copy of the next WS-MATCH-COUNT
+      *> cards in the deck. WS-CARD-COPIES is pre-seeded to 1 for
+      *> every card, so a card nobody has won extra copies of still
+      *> counts once. The bounds check and WS-TOTAL-CARDS-WITH-COPIES
+      *> bump for this card's own copy count live in
+      *> ADD-CASCADE-COPIES-TO-TOTAL, which PROCESS-LINE performs
+      *> before calling here - shared with the rejected-line path,
+      *> which needs that same total bump but not this fan-out loop.
+       PERFORM VARYING WS-COPY-NDX FROM 1 BY 1
+           UNTIL WS-COPY-NDX > WS-MATCH-COUNT
+           OR (WS-CARD-SEQ-NUM + WS-COPY-NDX) > WS-CARD-COPIES-TABLE-SIZE
+           ADD WS-CARD-COPIES(WS-CARD-SEQ-NUM)
+               TO WS-CARD-COPIES(WS-CARD-SEQ-NUM + WS-COPY-NDX)
+       END-PERFORM.
+
+ADD-CASCADE-COPIES-TO-TOTAL.
+      *> Bumps the CASCADE "total cards incl. won copies" running total
+      *> by this card's own held copy count. Shared (review round 3)
+      *> between CASCADE-COPY-WINS's caller, for a successfully scored
+      *> card, and the rejected-line path in PROCESS-LINE, for a
+      *> malformed card that nonetheless already had copies cascaded
+      *> onto it by earlier cards before its own rejection was
+      *> discovered - req 003 counts cards worked through the pile
+      *> including copies, and a rejected card is still a physical card
+      *> in that pile.
+       IF WS-CARD-SEQ-NUM > WS-CARD-COPIES-TABLE-SIZE
+           DISPLAY "FATAL: CARD SEQUENCE " WS-CARD-SEQ-NUM
+               " EXCEEDS CASCADE COPY TABLE CAPACITY OF "
+               WS-CARD-COPIES-TABLE-SIZE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+       ADD WS-CARD-COPIES(WS-CARD-SEQ-NUM) TO WS-TOTAL-CARDS-WITH-COPIES.
+
+WRITE-CARD-INDEX-RECORD.
+      *> One entry per card number, keyed for direct lookup; a duplicate
+      *> key means this card number has already been indexed (e.g. a
+      *> restart replaying past the last checkpoint, or a CASCADE copy
+      *> re-processing the same line), so just leave the existing entry
+      *> as-is.
+       MOVE WS-CARD-NUMBER TO WS-IDX-CARD-NUMBER.
+       MOVE WS-SCRATCH-CARD-LINE TO WS-IDX-CARD-LINE.
+       WRITE WS-INDEXED-CARD-RECORD
+           INVALID KEY
+               CONTINUE
+       END-WRITE.
+
+WRITE-REJECT-RECORD.
+      *> Capture the original line as-is, alongside a reason code, so
+      *> operations can reconcile rejects against the vendor feed
+      *> instead of scrolling back through the job log. WS-REJECT-
+      *> SKIP-WRITES (set by COUNT-FLUSHED-RECORDS on a restart) holds
+      *> off the physical WRITE for records this file already has an
+      *> entry for from before the crash, so replaying past the last
+      *> checkpoint doesn't duplicate them - the running counters and
+      *> DISPLAY still track every reject either way.
+       IF WS-REJECT-SKIP-WRITES > ZERO
+           SUBTRACT 1 FROM WS-REJECT-SKIP-WRITES
+       ELSE
+           MOVE WS-SCRATCH-CARD-LINE TO WS-REJECT-CARD-LINE
+           MOVE SPACE TO WS-REJECT-SEPARATOR
+           WRITE WS-REJECT-RECORD
+       END-IF.
+       ADD 1 TO WS-TOTAL-REJECTED-LINES.
+       DISPLAY "REJECTED RECORD " WS-CARD-SEQ-NUM " REASON: "
+           WS-REJECT-REASON-CODE.
+
+WRITE-REWARDS-LEDGER-RECORD.
+      *> Card number, match count, points, and the date this run
+      *> processed it - the one feed the rewards/payout system has to
+      *> reconcile against. WS-REWARDS-SKIP-WRITES holds off the
+      *> physical WRITE the same way WS-REJECT-SKIP-WRITES does above,
+      *> for records already flushed to this file before a restart.
+       IF WS-REWARDS-SKIP-WRITES > ZERO
+           SUBTRACT 1 FROM WS-REWARDS-SKIP-WRITES
+       ELSE
+           MOVE WS-CARD-NUMBER TO WS-LEDGER-CARD-NUMBER
+           MOVE WS-MATCH-COUNT TO WS-LEDGER-MATCH-COUNT
+           MOVE WS-CARD-POINTS TO WS-LEDGER-POINTS
+           MOVE WS-RUN-DATE TO WS-LEDGER-DATE-PROCESSED
+           MOVE SPACE TO WS-LEDGER-SEP-1
+           MOVE SPACE TO WS-LEDGER-SEP-2
+           MOVE SPACE TO WS-LEDGER-SEP-3
+           WRITE WS-REWARDS-LEDGER-RECORD
+       END-IF.
+
+PRINT-SUMMARY-REPORT.
+       DISPLAY "=================================================".
+       DISPLAY "AOC_DAY4 - CARD SUMMARY REPORT".
+       DISPLAY "=================================================".
+       DISPLAY "PROCESSING MODE. . . . . . . . . : " WS-PROCESSING-MODE.
+       DISPLAY "TOTAL CARDS PROCESSED . . . . . : " WS-TOTAL-CARDS-PROCESSED.
+       DISPLAY "TOTAL POINTS AWARDED . . . . . . : " WS-TOTAL-POINTS-AWARDED.
+       DISPLAY "CARDS WITH ZERO MATCHES. . . . . : " WS-ZERO-MATCH-CARD-COUNT.
+       DISPLAY "REJECTED (MALFORMED) LINES . . . : " WS-TOTAL-REJECTED-LINES.
+       IF WS-HIGHEST-CARD-POINTS > ZERO
+           DISPLAY "HIGHEST SCORING CARD . . . . . . : "
+               WS-HIGHEST-CARD-NUMBER " (" WS-HIGHEST-CARD-POINTS " POINTS)"
+       ELSE
+           DISPLAY "HIGHEST SCORING CARD . . . . . . : NONE"
+       END-IF.
+       IF WS-PROCESSING-MODE = "CASCADE"
+           DISPLAY "TOTAL CARDS INCL. WON COPIES . . : "
+               WS-TOTAL-CARDS-WITH-COPIES
+       END-IF.
+       DISPLAY "=================================================".
+
 
