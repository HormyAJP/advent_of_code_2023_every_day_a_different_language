@@ -0,0 +1,102 @@
+//AOCD4JOB JOB (ACCTNO),'CARD SCORING',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* AOC_DAY4 batch job (req 009): chains the parse/validate step
+//* ahead of the combined scoring/report/rewards-extract step, with
+//* COND gating so a deck that fails validation never reaches the
+//* scoring step. See IMPLEMENTATION_STATUS.md (req 009 notes) for
+//* why this is two steps rather than four - AOC_DAY4 already does
+//* scoring, the summary report, and the rewards-ledger extract as
+//* one pass over the deck, sharing running totals (cascade copy
+//* counts, summary stats) that would otherwise have to be persisted
+//* and re-read between steps for no operational benefit.
+//*
+//* DD names below (CARDIN / CARDREJ / CARDVAL / CARDCKPT / CARDRWDS)
+//* are the SELECT ... ASSIGN TO external-names used throughout
+//* Day_4/*.cbl, so on a real mainframe the runtime matches each one
+//* directly against the //ddname DD statement in the step that's
+//* running - no environment-variable indirection involved. This
+//* sandbox has no JES2 to run the job under, but GnuCOBOL's own
+//* ASSIGN-TO-external-name resolution also checks an environment
+//* variable of the same name, so exporting CARDIN=... etc. before
+//* running either program here exercises the identical ddname.
+//*
+//* Review round 3: CARD-INPUT-FILE (CARDIN) is back to ORGANIZATION
+//* LINE SEQUENTIAL in both steps - the prior indexed-by-card-number
+//* reorganization (req 007 / review round 2) left STEP010 still
+//* writing CARDVAL as plain sequential text into an ordinary
+//* SPACE=(TRK,...) dataset, with no IDCAMS DEFINE CLUSTER anywhere to
+//* make it a VSAM KSDS, so STEP020's SELECT ... ORGANIZATION INDEXED
+//* could never actually open what STEP010 produced. A COBOL SELECT
+//* clause can't retroactively turn a sequential dataset into an
+//* indexed one - that takes real VSAM infrastructure this job doesn't
+//* have. The "direct lookup by card number" requirement is served
+//* instead by CARD-INDEX-FILE (CARDIDX), a genuinely indexed dataset
+//* STEP020 builds itself as a byproduct of the normal sequential
+//* scoring pass - see copybooks/CARDIDX.cpy and
+//* IMPLEMENTATION_STATUS.md (review round 3 notes).
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=AOC_D4VAL
+//CARDIN   DD   DSN=PROD.CARD.DECK.TODAY,DISP=SHR
+//* MOD (not NEW) on the normal disposition - DISP=NEW requires the
+//* dataset not already exist, which fails allocation outright on the
+//* second and every later invocation of this job, since a clean run
+//* leaves CARDREJ cataloged under this same fixed name. MOD creates it
+//* fresh the first time and reuses the existing dataset on every later
+//* run - AOC_D4VAL opens it OUTPUT regardless, so the content is
+//* always this run's alone; there's nothing from a prior day left to
+//* protect by rolling the name over first (review round 3).
+//CARDREJ  DD   DSN=PROD.CARD.REJECTS.TODAY,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//* CARDVAL is a real cataloged dataset, not a &&temp one - a &&temp
+//* dataset is scoped to this one job execution and is gone by the
+//* time a RESTART=STEP020 resubmission starts a new job, so STEP020
+//* could never open it to resume. CATLG on both dispositions means
+//* the handoff survives an abend in either step for a restart to
+//* pick back up. MOD (not NEW) on the normal disposition for the same
+//* reuse-on-rerun reason as CARDREJ above - AOC_D4VAL's OPEN OUTPUT
+//* already rewrites this dataset from empty every run, so MOD gives a
+//* daily-refreshed fixed-name dataset without needing a GDG generation
+//* scheme: there's no history here for a GDG to retain, since nothing
+//* ever reads anything but today's copy (review round 3).
+//CARDVAL  DD   DSN=PROD.CARD.VALID.TODAY,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//* RC=0 clean deck, RC=4 some rejects but cards to score, RC=8
+//* nothing usable came out of validation - don't bother scoring.
+//* COND=(8,GE,STEP010) bypasses THIS step when the test is true, i.e.
+//* when STEP010's RC GE 8 - only the all-rejected case. RC=0 or RC=4
+//* both leave the test false, so STEP020 runs on every deck that
+//* produced at least one usable card.
+//STEP020  EXEC PGM=AOC_DAY4,COND=(8,GE,STEP010)
+//CARDIN   DD   DSN=PROD.CARD.VALID.TODAY,DISP=(OLD,KEEP,KEEP)
+//CARDREJ  DD   DSN=PROD.CARD.REJECTS.TODAY,DISP=MOD
+//* MOD (not SHR) - WRITE-CHECKPOINT/RESET-CHECKPOINT do a destructive
+//* OPEN OUTPUT against this dataset every time they run, not a safe
+//* concurrent read, so SHR was the wrong disposition regardless of the
+//* dataset's existence. MOD also fixes the first-run gap SHR had no
+//* answer for: nothing in this JCL ever provisions
+//* PROD.CARD.CHECKPOINT before the very first run, and SHR requires
+//* the dataset to already exist, so that very first run would fail at
+//* allocation before AOC_DAY4 ever got control - invisible to, and
+//* unrecoverable by, READ-CHECKPOINT's FILE STATUS 35 handling. MOD
+//* creates it on that first run and grants this job exclusive update
+//* access on every later one, same as CARDVAL/CARDRWDS above (review
+//* round 3).
+//CARDCKPT DD   DSN=PROD.CARD.CHECKPOINT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//* CATLG (not DELETE) on the abnormal disposition too - OPEN EXTEND
+//* on a restart requires CARDRWDS to already exist, and an abend
+//* deleting it would make a restart of this step impossible. MOD (not
+//* NEW) on the normal disposition for the same reuse-on-rerun reason
+//* as CARDVAL above (review round 3).
+//CARDRWDS DD   DSN=PROD.CARD.REWARDS.TODAY,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//* Indexed card-lookup file (req 007, review round 3) - built fresh by
+//* AOC_DAY4's own scoring pass each run, same MOD/CATLG/CATLG pattern
+//* as CARDRWDS above so a checkpoint restart can OPEN I-O it and add
+//* to what a crashed run already indexed instead of losing it.
+//CARDIDX  DD   DSN=PROD.CARD.INDEX.TODAY,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
